@@ -0,0 +1,17 @@
+      * (c) Copyright [2019] Micro Focus or one of its affiliates.
+      *
+      * Licensed under the Apache 2.0 License (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at https://opensource.org/licenses/Apache-2.0
+      *
+      * Unless required by applicable law or agreed to in writing, software distributed under the License is distributed
+      * on an "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+      * See the License for the specific language governing permissions and limitations under the License.
+      *
+      * TERMLIMIT.CPY - THE LONGEST LOAN TERM, IN MONTHS, ACCEPTED ON
+      * THE DATA-ENTRY SCREEN. ONE PLACE TO RAISE THE CEILING INSTEAD
+      * OF A LITERAL BURIED IN THE SCREEN'S VALIDATION LOOP. MUST STAY
+      * AT OR BELOW THE SPAN AMORTOUT.CPY'S PAYMENTS TABLE CAN HOLD
+      * ONCE PAYMENT-FREQUENCY IS ACCOUNTED FOR (SEE AMORTOUT.CPY).
+      *
+       01  MAX-LOAN-TERM-MONTHS PIC S9(4) COMP VALUE 600.
