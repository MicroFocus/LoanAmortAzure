@@ -0,0 +1,54 @@
+      * (c) Copyright [2019] Micro Focus or one of its affiliates.
+      *
+      * Licensed under the Apache 2.0 License (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at https://opensource.org/licenses/Apache-2.0
+      *
+      * Unless required by applicable law or agreed to in writing, software distributed under the License is distributed
+      * on an "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+      * See the License for the specific language governing permissions and limitations under the License.
+      *
+      * LOANMSTR.CPY - ONE LOAN, KEYED BY LOAN NUMBER, IN THE INDEXED LOAN
+      * MASTER FILE. HOLDS THE ORIGINAL LOANINFO AND THE FULL PAYMENTS
+      * TABLE SO A PRIOR SCHEDULE CAN BE RE-DISPLAYED WITHOUT RECALCULATING.
+      *
+      * MSTR-PAYMENTS GROWS WITH MSTR-PERIODS INSTEAD OF ASSUMING ONE
+      * PERIOD PER MONTH OF TERM - THE SCREEN'S PMTFREQ CHOICE MEANS A
+      * SAVED LOAN'S PERIOD COUNT CAN RUN WELL PAST ITS TERM IN MONTHS.
+      * THE OCCURS BOUND BELOW (SEE MAX-MSTR-PERIODS IN MSTRLIMIT.CPY)
+      * IS LOWER THAN AMORTOUT.CPY'S 2600-PERIOD SPAN BECAUSE THE
+      * INDEXED RECORD ITSELF IS CAPPED AT 65535 BYTES; A SCHEDULE
+      * LONGER THAN THAT IS NOT SAVED TO THE MASTER FILE AT ALL (SEE
+      * SAVE-LOAN-MASTER IN LOANAMORTSCREENS.CBL) RATHER THAN BEING
+      * SILENTLY TRUNCATED.
+      *
+      * MSTR-APR/MSTR-STATUS PERSIST OUTAPR/OUTSTATUS ALONGSIDE THE
+      * REST OF THE SCHEDULE SO A RE-PRINT VIA INQUIRE-LOAN SHOWS THE
+      * LOAN'S ACTUAL TRUE APR AND ANY ENDING-BALANCE WARNING IT WAS
+      * ORIGINALLY FLAGGED WITH, INSTEAD OF WHATEVER OUTAPR/OUTSTATUS
+      * HAPPEN TO STILL HOLD FROM THE PROGRAM'S LAST CALCULATION.
+      *
+      * MSTR-PMTFREQ PERSISTS THE LOAN'S PAYMENT FREQUENCY THE SAME
+      * WAY - WITHOUT IT, INQUIRE-LOAN HAS NO WAY TO RESTORE PMTFREQ,
+      * SO A RE-INQUIRED BI-WEEKLY OR WEEKLY LOAN WOULD REVERT TO
+      * AMORTIN.CPY'S MONTHLY DEFAULT AND MIS-GROUP ITS OWN ANNUAL
+      * SUMMARY.
+      *
+       01  LOAN-MASTER-RECORD.
+           03 MSTR-LOAN-NO      PIC X(10).
+           03 MSTR-PRINCIPAL    PIC S9(8) COMP-3.
+           03 MSTR-LOANTERM     PIC S9(4) COMP.
+           03 MSTR-RATE         PIC S9(3)V9(4) COMP-3.
+           03 MSTR-TOTINTPAID   PIC $$,$$$,$$9.99.
+           03 MSTR-APR          PIC S9(3)V9(4) COMP-3.
+           03 MSTR-PMTFREQ       PIC X(1) VALUE "M".
+           03 MSTR-STATUS       PIC X(1) VALUE "0".
+               88 MSTR-STATUS-OK            VALUE "0".
+               88 MSTR-STATUS-BALANCE-ERROR VALUE "1".
+           03 MSTR-PERIODS      PIC S9(4) COMP.
+           03 MSTR-PAYMENTS OCCURS 1 TO 1250 TIMES
+                   DEPENDING ON MSTR-PERIODS INDEXED BY MSTR-PMT-IDX.
+               05 MSTR-PAYMENT    PIC $$,$$$,$$9.99.
+               05 MSTR-INTPAID    PIC $$,$$$,$$9.99.
+               05 MSTR-PRINCPAID  PIC $$,$$$,$$9.99.
+               05 MSTR-BALANCE    PIC $$,$$$,$$9.99.
