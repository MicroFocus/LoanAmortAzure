@@ -0,0 +1,32 @@
+      * (c) Copyright [2019] Micro Focus or one of its affiliates.
+      *
+      * Licensed under the Apache 2.0 License (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at https://opensource.org/licenses/Apache-2.0
+      *
+      * Unless required by applicable law or agreed to in writing, software distributed under the License is distributed
+      * on an "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+      * See the License for the specific language governing permissions and limitations under the License.
+      *
+      * AMORTIN.CPY - INPUT PARAMETERS FOR THE LOANAMORT CALCULATION.
+      *
+       01  LOANINFO.
+           03 PRINCIPAL         PIC S9(8) COMP-3.
+           03 LOANTERM          PIC S9(4) COMP.
+           03 RATE              PIC S9(3)V9(4) COMP-3.
+           03 EXTRAPRINCIPAL    PIC S9(8) COMP-3 VALUE ZERO.
+           03 ORIGFEE           PIC S9(8) COMP-3 VALUE ZERO.
+           03 RATECHG-COUNT     PIC S9(2) COMP VALUE ZERO.
+           03 RATECHG-TABLE OCCURS 12 TIMES INDEXED BY RATECHG-IDX.
+               05 RATECHG-MONTH PIC S9(4) COMP.
+               05 RATECHG-RATE  PIC S9(3)V9(4) COMP-3.
+           03 DAYCOUNT-METHOD   PIC X(1) VALUE "M".
+               88 DAYCOUNT-30-360 VALUE "M" "m".
+               88 DAYCOUNT-ACTUAL  VALUE "A" "a".
+           03 PMTFREQ           PIC X(1) VALUE "M".
+               88 PMTFREQ-MONTHLY  VALUE "M" "m".
+               88 PMTFREQ-BIWEEKLY VALUE "B" "b".
+               88 PMTFREQ-WEEKLY   VALUE "W" "w".
+           03 INTMETHOD         PIC X(1) VALUE "S".
+               88 INTMETHOD-STANDARD VALUE "S" "s".
+               88 INTMETHOD-RULE78   VALUE "7".
