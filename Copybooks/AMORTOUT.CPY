@@ -0,0 +1,34 @@
+      * (c) Copyright [2019] Micro Focus or one of its affiliates.
+      *
+      * Licensed under the Apache 2.0 License (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at https://opensource.org/licenses/Apache-2.0
+      *
+      * Unless required by applicable law or agreed to in writing, software distributed under the License is distributed
+      * on an "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+      * See the License for the specific language governing permissions and limitations under the License.
+      *
+      * AMORTOUT.CPY - RESULTS OF THE LOANAMORT CALCULATION.
+      *
+      * PAYMENTS USED TO BE A FLAT OCCURS 480 TIMES, SIZED FOR A
+      * 40-YEAR MONTHLY LOAN. ONCE A LOAN CAN RUN BI-WEEKLY OR WEEKLY
+      * (SEE PMTFREQ IN AMORTIN.CPY) THE PERIOD COUNT FOR THE SAME
+      * TERM IN MONTHS CAN RUN WELL PAST THAT, SO THE TABLE NOW GROWS
+      * TO FIT THE ACTUAL PERIOD COUNT (OUTPERIODS, SET BY LOANAMORT)
+      * INSTEAD OF ALWAYS RESERVING THE FULL 2600-PERIOD CEILING.
+      *
+       01  OUTDATA.
+           03 OUTTOTINTPAID     PIC $$,$$$,$$9.99.
+           03 OUTPAYOFFMONTH    PIC S9(4) COMP.
+           03 OUTINTSAVED       PIC $$,$$$,$$9.99.
+           03 OUTAPR            PIC S9(3)V9(4) COMP-3.
+           03 OUTSTATUS         PIC X(1) VALUE "0".
+               88 OUTSTATUS-OK            VALUE "0".
+               88 OUTSTATUS-BALANCE-ERROR VALUE "1".
+           03 OUTPERIODS         PIC S9(4) COMP.
+           03 PAYMENTS OCCURS 1 TO 2600 TIMES
+                   DEPENDING ON OUTPERIODS INDEXED BY PMT-IDX.
+               05 OUTPAYMENT    PIC $$,$$$,$$9.99.
+               05 OUTINTPAID    PIC $$,$$$,$$9.99.
+               05 OUTPRINCPAID  PIC $$,$$$,$$9.99.
+               05 OUTBALANCE    PIC $$,$$$,$$9.99.
