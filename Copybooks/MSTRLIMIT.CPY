@@ -0,0 +1,21 @@
+      * (c) Copyright [2019] Micro Focus or one of its affiliates.
+      *
+      * Licensed under the Apache 2.0 License (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at https://opensource.org/licenses/Apache-2.0
+      *
+      * Unless required by applicable law or agreed to in writing, software distributed under the License is distributed
+      * on an "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+      * See the License for the specific language governing permissions and limitations under the License.
+      *
+      * MSTRLIMIT.CPY - THE MOST PAYMENT PERIODS THE INDEXED LOAN MASTER
+      * RECORD (LOANMSTR.CPY) CAN HOLD. THE SCREEN NOW OFFERS A REAL
+      * PAYMENT-FREQUENCY CHOICE (SEE PMTFREQ IN AMORTIN.CPY), SO A
+      * SAVED LOAN'S PERIOD COUNT CAN RUN WELL PAST ITS TERM IN MONTHS.
+      * THIS CEILING IS LOWER THAN AMORTOUT.CPY'S 2600-PERIOD SPAN
+      * BECAUSE THE INDEXED RECORD ITSELF IS CAPPED AT 65535 BYTES;
+      * ONE PLACE TO CHECK A SCHEDULE AGAINST BEFORE SAVING INSTEAD OF
+      * A LITERAL BURIED IN THE SCREEN'S SAVE LOGIC. MUST STAY AT OR
+      * BELOW MSTR-PAYMENTS' OWN OCCURS BOUND IN LOANMSTR.CPY.
+      *
+       01  MAX-MSTR-PERIODS PIC S9(4) COMP VALUE 1250.
