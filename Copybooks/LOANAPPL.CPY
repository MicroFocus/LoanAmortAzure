@@ -0,0 +1,40 @@
+      * (c) Copyright [2019] Micro Focus or one of its affiliates.
+      *
+      * Licensed under the Apache 2.0 License (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at https://opensource.org/licenses/Apache-2.0
+      *
+      * Unless required by applicable law or agreed to in writing, software distributed under the License is distributed
+      * on an "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+      * See the License for the specific language governing permissions and limitations under the License.
+      *
+      * LOANAPPL.CPY - ONE LOAN APPLICATION RECORD READ BY LOANBATCH.
+      * SAME PRINCIPAL/LOANTERM/RATE SHAPE AS LOANINFO IN AMORTIN.CPY,
+      * PLUS THE LOAN NUMBER AND BORROWER ID A SINGLE APPLICATION CARRIES.
+      *
+      * APPL-PMTFREQ/APPL-DAYCOUNT-METHOD/APPL-INTMETHOD CARRY THE SAME
+      * ONE-CHARACTER CODES AS AMORTIN.CPY'S PMTFREQ/DAYCOUNT-METHOD/
+      * INTMETHOD SELECTORS - BATCH IS WHERE THE SERVICED MIX OF
+      * BI-WEEKLY MORTGAGES, ACTUAL/365 COMMERCIAL PAPER AND OLDER
+      * RULE-OF-78S INSTALLMENT CONTRACTS ACTUALLY GETS RUN.
+      *
+      * APPL-EXTRAPRINCIPAL/APPL-ORIGFEE CARRY THE SAME PREPAYMENT AND
+      * POINTS FIGURES AS AMORTIN.CPY'S EXTRAPRINCIPAL/ORIGFEE.
+      * APPL-RATECHG-MONTH/APPL-RATECHG-RATE ARE A SINGLE OPTIONAL ARM
+      * RESET, THE SAME ONE-CHANGE SHAPE QUESTIONS.SS ASKS FOR ON THE
+      * SCREEN (APPL-RATECHG-MONTH OF ZERO MEANS NO RATE CHANGE). A
+      * REAL APPLICATION FILE CARRIES ALL OF THESE, NOT JUST THE
+      * FREQUENCY/DAY-COUNT/INTEREST-METHOD SELECTORS ABOVE.
+       01  LOAN-APPL-RECORD.
+           03 APPL-LOAN-NO      PIC X(10).
+           03 APPL-BORROWER-ID  PIC X(12).
+           03 APPL-PRINCIPAL    PIC S9(8) COMP-3.
+           03 APPL-LOANTERM     PIC S9(4) COMP.
+           03 APPL-RATE         PIC S9(3)V9(4) COMP-3.
+           03 APPL-PMTFREQ          PIC X(1).
+           03 APPL-DAYCOUNT-METHOD  PIC X(1).
+           03 APPL-INTMETHOD        PIC X(1).
+           03 APPL-EXTRAPRINCIPAL   PIC S9(8) COMP-3.
+           03 APPL-ORIGFEE          PIC S9(8) COMP-3.
+           03 APPL-RATECHG-MONTH    PIC S9(4) COMP.
+           03 APPL-RATECHG-RATE     PIC S9(3)V9(4) COMP-3.
