@@ -16,8 +16,18 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO LOANAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE PIC X(132).
+
        WORKING-STORAGE SECTION.
 
        01 P PIC S9(8) COMP-3.
@@ -29,60 +39,572 @@
        01 STRPAYMENT PIC $$,$$$.99.
        01 DECPAYMENT PIC S9(9)V9(9) COMP-3.
        01 INTPAID    PIC S9(9)V9(9).
-       01 TOTINTPAID PIC S9(9)V9(9).
+       01 TOTINTPAID PIC S9(9)V9(9) VALUE ZERO.
        01 PRINCPAID  PIC S9(8)V99 COMP-3.
        01 WORK-FIELDS.
           03 WRK-MESSAGE         PIC X(40) VALUE "CALCULATING PAYMENT".
           03 WRK-RATE            PIC S9(9)V9(9) COMP-3.
           03 WRK-PAYMENT         PIC S9(9)V9(9) COMP-3.
           03 WRK-PAYMENT-A       PIC $$,$$$.99.
-       
+          03 WRK-PAYOFF-MONTH    PIC S9(4) COMP VALUE ZERO.
+          03 WRK-REMAINING-TERM  PIC S9(4) COMP.
+          03 WRK-MONTH-IDX       PIC S9(2) COMP.
+          03 WRK-PERIODS-PER-YEAR PIC S9(3) COMP.
+          03 WRK-TOTAL-PERIODS   PIC S9(4) COMP.
+
+      * RATECHG-MONTH, AS ENTERED BY THE CALLER, IS ALWAYS A CALENDAR
+      * MONTH NUMBER - BUT MONTH (THE LOOP CONTROL BELOW) COUNTS
+      * PAYMENT PERIODS, WHICH ONLY EQUAL CALENDAR MONTHS WHEN PMTFREQ
+      * IS MONTHLY. CALC-PERIOD-SETUP CONVERTS EACH ENTRY INTO PERIOD
+      * SPACE HERE, SO THE RESET POINT LANDS AT THE RIGHT PLACE FOR
+      * BI-WEEKLY/WEEKLY LOANS TOO, WITHOUT DISTURBING THE CALLER'S
+      * OWN RATECHG-MONTH (LOANINFO IS PASSED BY REFERENCE).
+          03 WRK-RATECHG-MONTH PIC S9(4) COMP OCCURS 12 TIMES.
+
+      * CEILING ON HOW MANY ROWS THE CALLER'S PAYMENTS TABLE CAN HOLD
+      * (AMORTOUT.CPY'S PAYMENTS OCCURS 1 TO 2600 TIMES) - MUST MATCH
+      * THAT COPYBOOK'S UPPER BOUND.
+          03 MAX-SCHEDULE-PERIODS PIC S9(4) COMP VALUE 2600.
+
+      * RULE-OF-78S WORK FIELDS - THE FINANCE CHARGE IS FIXED AT
+      * ORIGINATION (THE SAME LEVEL-PAYMENT TOTAL INTEREST THE
+      * BASELINE CALCULATION ALREADY WORKS OUT) AND ALLOCATED ACROSS
+      * PERIODS BY DESCENDING WEIGHT INSTEAD OF OFF THE DECLINING
+      * BALANCE.
+          03 WRK-SUM-OF-DIGITS   PIC S9(9) COMP.
+          03 WRK-RULE78-WEIGHT   PIC S9(9) COMP.
+          03 WRK-RUNNING-INT     PIC S9(9)V9(9) COMP-3.
+
+      * TRUE-APR WORK FIELDS - ORIGFEE MEANS THE NOTE RATE ALONE
+      * UNDERSTATES THE COST OF THE LOAN, SO THE APR IS FOUND BY
+      * BISECTION: THE PER-PERIOD RATE WHOSE PAYMENT-STREAM PRESENT
+      * VALUE EQUALS THE AMOUNT ACTUALLY FINANCED (PRINCIPAL LESS THE
+      * FEE), NOT JUST THE STATED RATE, IS THE TRUE COST OF THE MONEY.
+          03 APR-LOW             PIC S9(9)V9(9) COMP-3.
+          03 APR-HIGH            PIC S9(9)V9(9) COMP-3.
+          03 APR-MID             PIC S9(9)V9(9) COMP-3.
+          03 APR-PV              PIC S9(9)V9(9) COMP-3.
+          03 APR-TARGET          PIC S9(9)V9(9) COMP-3.
+          03 APR-ITER            PIC S9(2) COMP.
+
+      * CALENDAR DAYS PER MONTH, USED ONLY WHEN DAYCOUNT-ACTUAL IS
+      * IN EFFECT. THE SCHEDULE HAS NO LOAN-START DATE TO WORK FROM,
+      * SO THE TABLE IS APPLIED STARTING FROM JANUARY AND REPEATS
+      * EVERY 12 MONTHS; LEAP FEBRUARYS ARE NOT DISTINGUISHED.
+       01 DAYS-IN-MONTH-TABLE.
+          03 FILLER PIC S9(2) VALUE 31.
+          03 FILLER PIC S9(2) VALUE 28.
+          03 FILLER PIC S9(2) VALUE 31.
+          03 FILLER PIC S9(2) VALUE 30.
+          03 FILLER PIC S9(2) VALUE 31.
+          03 FILLER PIC S9(2) VALUE 30.
+          03 FILLER PIC S9(2) VALUE 31.
+          03 FILLER PIC S9(2) VALUE 31.
+          03 FILLER PIC S9(2) VALUE 30.
+          03 FILLER PIC S9(2) VALUE 31.
+          03 FILLER PIC S9(2) VALUE 30.
+          03 FILLER PIC S9(2) VALUE 31.
+       01 DAYS-IN-MONTH-R REDEFINES DAYS-IN-MONTH-TABLE.
+          03 DAYS-IN-MONTH PIC S9(2) OCCURS 12 TIMES.
+
+      * FIELDS USED TO WORK OUT THE BASELINE (NO EXTRA PRINCIPAL)
+      * TOTAL INTEREST SO WE CAN REPORT HOW MUCH A PREPAYMENT SAVES.
+       01 ORIG-PRINCIPAL     PIC S9(8) COMP-3.
+       01 ORIG-RATE          PIC S9(3)V9(4) COMP-3.
+       01 BASE-PRINCIPAL     PIC S9(8) COMP-3.
+       01 BASE-MONTH         PIC S9(4) COMP.
+       01 BASE-REMAINING-TERM PIC S9(4) COMP.
+       01 BASE-INTPAID       PIC S9(9)V9(9).
+       01 BASE-PRINCPAID     PIC S9(8)V99 COMP-3.
+       01 BASE-DECPAYMENT    PIC S9(9)V9(9) COMP-3.
+       01 BASE-TOTINTPAID    PIC S9(9)V9(9) VALUE ZERO.
+
+      * COMPLIANCE WANTS TO BE ABLE TO SHOW WHAT INPUTS PRODUCED A
+      * GIVEN DISCLOSED SCHEDULE AFTER THE FACT, SO EVERY CALL GETS
+      * A LINE IN THE AUDIT FILE REGARDLESS OF WHICH CALLER (SCREEN
+      * OR THE WPF CLIENT'S AZURE FUNCTION) MADE IT - INCLUDING A
+      * CALL LOANAMORT REJECTS OUTRIGHT ON BAD INPUT, SINCE "WHAT
+      * INPUT PRODUCED THIS OUTCOME" CUTS BOTH WAYS FOR COMPLIANCE.
+       01 WS-AUDIT-STATUS PIC X(2).
+          88 WS-AUDIT-OK VALUE "00".
+          88 WS-AUDIT-NOT-FOUND VALUE "05" "35".
+       01 WS-AUDIT-TIMESTAMP  PIC X(21).
+       01 AUDIT-PRINCIPAL-D   PIC -ZZ,ZZZ,ZZ9.
+       01 AUDIT-TERM-D        PIC -ZZZ9.
+       01 AUDIT-RATE-D        PIC -ZZ9.9999.
+       01 AUDIT-RC-D          PIC ---9.
+
        LINKAGE SECTION.
-       01 COPY AMORTIN.
-       01 COPY AMORTOUT.
+       COPY AMORTIN.
+       COPY AMORTOUT.
 
        PROCEDURE DIVISION USING LOANINFO
                                 OUTDATA.
 
-      * Uncomment this code to get a clean set of passing tests
-      *    if PRINCIPAL <= 0
-      *        goback returning -1
-      *    end-if
+      * DISTINCT RETURN CODES SO A CALLER CAN TELL WHICH INPUT WAS
+      * THE PROBLEM INSTEAD OF JUST "INVALID". EACH REJECTION IS
+      * AUDITED THE SAME AS A SUCCESSFUL CALL - SEE THE REMARKS ON
+      * WS-AUDIT-STATUS ABOVE.
+           IF PRINCIPAL <= 0
+               MOVE -1 TO AUDIT-RC-D
+               PERFORM WRITE-REJECTED-AUDIT-RECORD
+               GOBACK RETURNING -1
+           END-IF
+
+           IF LOANTERM <= 0
+               MOVE -2 TO AUDIT-RC-D
+               PERFORM WRITE-REJECTED-AUDIT-RECORD
+               GOBACK RETURNING -2
+           END-IF
+
+           IF RATE < 0
+               MOVE -3 TO AUDIT-RC-D
+               PERFORM WRITE-REJECTED-AUDIT-RECORD
+               GOBACK RETURNING -3
+           END-IF
+
+           IF ORIGFEE < 0
+               MOVE -4 TO AUDIT-RC-D
+               PERFORM WRITE-REJECTED-AUDIT-RECORD
+               GOBACK RETURNING -4
+           END-IF
+
+           IF ORIGFEE >= PRINCIPAL
+               MOVE -5 TO AUDIT-RC-D
+               PERFORM WRITE-REJECTED-AUDIT-RECORD
+               GOBACK RETURNING -5
+           END-IF
+
+      * RULE-OF-78S ASSUMES THE CONTRACT'S ORIGINAL SINGLE RATE FOR ITS
+      * FULL TERM (SEE THE REMARKS ON CALC-RULE78-SCHEDULE BELOW) - AN
+      * ARM RESET HAS NOWHERE VALID TO APPLY UNDER THAT METHOD, SO
+      * REJECT THE COMBINATION HERE RATHER THAN LET IT BE SILENTLY
+      * BLENDED INTO THE BASELINE INTEREST FIGURE.
+           IF INTMETHOD-RULE78 AND RATECHG-COUNT > 0
+               MOVE -7 TO AUDIT-RC-D
+               PERFORM WRITE-REJECTED-AUDIT-RECORD
+               GOBACK RETURNING -7
+           END-IF
+
+      * LOANBATCH CALLS THIS PROGRAM ONCE PER APPLICATION IN THE SAME
+      * RUN, SO ACCUMULATORS CAN'T RELY ON THE WORKING-STORAGE VALUE
+      * CLAUSE - THAT ONLY TAKES EFFECT ON THE FIRST CALL A RUN MAKES,
+      * NOT ON EVERY CALL. RESET THEM HERE INSTEAD.
+           PERFORM INITIALIZE-WORK-FIELDS
+
+           MOVE PRINCIPAL TO ORIG-PRINCIPAL
+           MOVE RATE      TO ORIG-RATE
+           PERFORM CALC-PERIOD-SETUP
+
+           IF WRK-TOTAL-PERIODS > MAX-SCHEDULE-PERIODS
+               MOVE -6 TO AUDIT-RC-D
+               PERFORM WRITE-REJECTED-AUDIT-RECORD
+               GOBACK RETURNING -6
+           END-IF
+
+           MOVE WRK-TOTAL-PERIODS TO OUTPERIODS
+           MOVE WRK-TOTAL-PERIODS TO WRK-REMAINING-TERM
 
            PERFORM CALC-PAYMENT
            MOVE WRK-PAYMENT TO DECPAYMENT
-           
-           PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > LOANTERM
-               COMPUTE INTPAID ROUNDED = PRINCIPAL * ((RATE / 100) /12)
-               COMPUTE TOTINTPAID = TOTINTPAID + INTPAID
-
-               IF MONTH = LOANTERM
-                   COMPUTE DECPAYMENT = INTPAID + PRINCIPAL
-               END-IF    
-               
-               COMPUTE PRINCPAID = DECPAYMENT - INTPAID
+           PERFORM CALC-TRUE-APR
+           PERFORM CALC-BASELINE-INTEREST
+           MOVE ORIG-RATE TO RATE
+
+           IF INTMETHOD-RULE78
+               PERFORM CALC-RULE78-SCHEDULE
+           ELSE
+               PERFORM VARYING MONTH FROM 1 BY 1
+                       UNTIL MONTH > WRK-TOTAL-PERIODS OR PRINCIPAL <= 0
+                   PERFORM CHECK-RATE-CHANGE
+                   PERFORM CALC-MONTHLY-INTEREST
+                   COMPUTE TOTINTPAID = TOTINTPAID + INTPAID
+
+                   IF MONTH = WRK-TOTAL-PERIODS
+                       COMPUTE DECPAYMENT = INTPAID + PRINCIPAL
+                   END-IF
+
+                   COMPUTE PRINCPAID = DECPAYMENT - INTPAID
+                       + EXTRAPRINCIPAL
+                   IF PRINCPAID >= PRINCIPAL
+                       COMPUTE PRINCPAID = PRINCIPAL
+                       COMPUTE DECPAYMENT = INTPAID + PRINCPAID
+                   END-IF
+
+                   COMPUTE PRINCIPAL ROUNDED = PRINCIPAL - PRINCPAID
+                   MOVE PRINCPAID   TO OUTPRINCPAID(MONTH)
+                   MOVE INTPAID     TO OUTINTPAID(MONTH)
+                   MOVE DECPAYMENT  TO OUTPAYMENT(MONTH)
+                   MOVE PRINCIPAL   TO OUTBALANCE(MONTH)
+
+                   IF WRK-PAYOFF-MONTH = ZERO AND PRINCIPAL <= 0
+                       MOVE MONTH TO WRK-PAYOFF-MONTH
+                   END-IF
+               END-PERFORM
+               MOVE TOTINTPAID      TO OUTTOTINTPAID
+               MOVE WRK-PAYOFF-MONTH TO OUTPAYOFFMONTH
+               COMPUTE OUTINTSAVED = BASE-TOTINTPAID - TOTINTPAID
+
+      * EXTRAPRINCIPAL CAN PAY THE LOAN OFF BEFORE WRK-TOTAL-PERIODS -
+      * OUTPERIODS HAS TO COME DOWN TO THE ACTUAL PAYOFF LENGTH SO
+      * EVERY CONSUMER OF OUTDATA (WHICH ALL TREAT OUTPERIODS AS THE
+      * ROW COUNT) STOPS AT THE LOAN'S REAL LAST ROW INSTEAD OF
+      * READING PAST IT INTO WHATEVER THAT PART OF THE TABLE STILL
+      * HOLDS - THE PREVIOUS CALL'S TRAILING ROWS, FOR A CALLER LIKE
+      * LOANBATCH THAT REUSES ONE OUTDATA ACROSS MANY CALLS.
+               IF WRK-PAYOFF-MONTH > ZERO
+                       AND WRK-PAYOFF-MONTH < WRK-TOTAL-PERIODS
+                   MOVE WRK-PAYOFF-MONTH TO OUTPERIODS
+               END-IF
+           END-IF
+
+           PERFORM CHECK-ENDING-BALANCE
+           PERFORM WRITE-AUDIT-RECORD
+
+      * RATE IS PASSED BY REFERENCE INSIDE LOANINFO. CHECK-RATE-CHANGE
+      * OVERWRITES IT WITH THE LAST ARM RESET RATE IT APPLIED, SO
+      * RESTORE THE CALLER'S OWN NOTE RATE BEFORE HANDING CONTROL BACK,
+      * THE SAME WAY IT IS RESTORED AFTER CALC-BASELINE-INTEREST ABOVE.
+           MOVE ORIG-RATE TO RATE
+
+           GOBACK.
+
+       INITIALIZE-WORK-FIELDS.
+           MOVE ZERO TO TOTINTPAID
+           MOVE ZERO TO BASE-TOTINTPAID
+           MOVE ZERO TO WRK-PAYOFF-MONTH
+           SET OUTSTATUS-OK TO TRUE.
+       INITIALIZE-WORK-FIELDS-EXIT.
+           EXIT.
+
+      * SOME OLDER CONSUMER INSTALLMENT CONTRACTS ON THE BOOKS WERE
+      * WRITTEN UNDER THE RULE OF 78S, WHICH FRONT-LOADS THE LOAN'S
+      * FINANCE CHARGE INSTEAD OF RECOMPUTING INTEREST OFF THE
+      * DECLINING BALANCE EACH PERIOD. THE TOTAL FINANCE CHARGE IS THE
+      * SAME LEVEL-PAYMENT TOTAL THE BASELINE CALCULATION ALREADY
+      * WORKS OUT (BASE-TOTINTPAID); IT IS SPLIT ACROSS PERIODS BY
+      * DESCENDING WEIGHT - PERIOD 1 CARRIES THE LARGEST SHARE, THE
+      * LAST PERIOD THE SMALLEST - OVER THE SUM OF 1 THROUGH
+      * WRK-TOTAL-PERIODS (78, FOR THE CLASSIC 12-PERIOD CASE, HENCE
+      * THE NAME). THIS METHOD ASSUMES THE CONTRACT'S ORIGINAL SINGLE
+      * RATE FOR ITS FULL TERM, SO RATE CHANGES AND EXTRA PRINCIPAL -
+      * BOTH UNKNOWN TO THESE OLDER CONTRACTS - DO NOT APPLY HERE.
+       CALC-RULE78-SCHEDULE.
+           COMPUTE WRK-SUM-OF-DIGITS =
+               WRK-TOTAL-PERIODS * (WRK-TOTAL-PERIODS + 1) / 2
+
+           MOVE BASE-TOTINTPAID TO TOTINTPAID
+           MOVE ZERO TO WRK-RUNNING-INT
+
+           PERFORM VARYING MONTH FROM 1 BY 1
+                   UNTIL MONTH > WRK-TOTAL-PERIODS
+               COMPUTE WRK-RULE78-WEIGHT =
+                   WRK-TOTAL-PERIODS - MONTH + 1
+
+               IF MONTH = WRK-TOTAL-PERIODS
+                   COMPUTE INTPAID ROUNDED =
+                       TOTINTPAID - WRK-RUNNING-INT
+               ELSE
+                   COMPUTE INTPAID ROUNDED =
+                       TOTINTPAID * WRK-RULE78-WEIGHT
+                           / WRK-SUM-OF-DIGITS
+               END-IF
+
+               ADD INTPAID TO WRK-RUNNING-INT
+
+               IF MONTH = WRK-TOTAL-PERIODS
+                   COMPUTE PRINCPAID = PRINCIPAL
+                   COMPUTE DECPAYMENT = INTPAID + PRINCPAID
+               ELSE
+                   COMPUTE PRINCPAID = WRK-PAYMENT - INTPAID
+                   MOVE WRK-PAYMENT TO DECPAYMENT
+               END-IF
                COMPUTE PRINCIPAL ROUNDED = PRINCIPAL - PRINCPAID
-               MOVE PRINCPAID   TO OUTPRINCPAID(MONTH)
+
+               MOVE DECPAYMENT TO OUTPAYMENT(MONTH)
                MOVE INTPAID     TO OUTINTPAID(MONTH)
-               MOVE DECPAYMENT  TO OUTPAYMENT(MONTH)
+               MOVE PRINCPAID   TO OUTPRINCPAID(MONTH)
                MOVE PRINCIPAL   TO OUTBALANCE(MONTH)
-               
            END-PERFORM
-           MOVE TOTINTPAID TO         OUTTOTINTPAID
 
-           GOBACK.
-           
+           MOVE TOTINTPAID        TO OUTTOTINTPAID
+           MOVE WRK-TOTAL-PERIODS TO WRK-PAYOFF-MONTH
+           MOVE WRK-TOTAL-PERIODS TO OUTPAYOFFMONTH
+           COMPUTE OUTINTSAVED = BASE-TOTINTPAID - TOTINTPAID.
+       CALC-RULE78-SCHEDULE-EXIT.
+           EXIT.
+
+      * PRINCIPAL IS THE RUNNING BALANCE AND SHOULD LAND ON EXACTLY
+      * ZERO BY THE TIME THE LOOP ABOVE STOPS. AN EXTRA-PRINCIPAL OR
+      * RATE-CHANGE COMBINATION THAT DOESN'T LINE UP RIGHT CAN LEAVE A
+      * SMALL NEGATIVE OR NONZERO RESIDUE INSTEAD - FLAG THAT IN
+      * OUTSTATUS SO A BAD SCHEDULE GETS CAUGHT HERE INSTEAD OF ON A
+      * BORROWER'S STATEMENT.
+       CHECK-ENDING-BALANCE.
+           IF PRINCIPAL NOT = ZERO
+               SET OUTSTATUS-BALANCE-ERROR TO TRUE
+           END-IF.
+       CHECK-ENDING-BALANCE-EXIT.
+           EXIT.
+
+      * NO FEE, NO DIFFERENCE BETWEEN THE NOTE RATE AND THE TRUE APR -
+      * SKIP THE SEARCH AND JUST REPORT THE NOTE RATE. OTHERWISE FIND,
+      * BY BISECTION, THE PER-PERIOD RATE WHOSE PAYMENT STREAM (AT THE
+      * NOTE-RATE PAYMENT AMOUNT, FOR THE FULL TERM) DISCOUNTS BACK TO
+      * THE AMOUNT ACTUALLY FINANCED RATHER THAN THE FULL PRINCIPAL.
+       CALC-TRUE-APR.
+           IF ORIGFEE = ZERO
+               MOVE ORIG-RATE TO OUTAPR
+           ELSE
+               COMPUTE APR-TARGET = ORIG-PRINCIPAL - ORIGFEE
+               MOVE ZERO TO APR-LOW
+               MOVE 1    TO APR-HIGH
+
+               PERFORM VARYING APR-ITER FROM 1 BY 1 UNTIL APR-ITER > 40
+                   COMPUTE APR-MID ROUNDED =
+                       (APR-LOW + APR-HIGH) / 2
+                   PERFORM CALC-PV-AT-RATE
+                   IF APR-PV > APR-TARGET
+                       MOVE APR-MID TO APR-LOW
+                   ELSE
+                       MOVE APR-MID TO APR-HIGH
+                   END-IF
+               END-PERFORM
+
+               COMPUTE OUTAPR ROUNDED =
+                   APR-MID * WRK-PERIODS-PER-YEAR * 100
+           END-IF.
+       CALC-TRUE-APR-EXIT.
+           EXIT.
+
+       CALC-PV-AT-RATE.
+           IF APR-MID = ZERO
+               COMPUTE APR-PV = WRK-PAYMENT * WRK-TOTAL-PERIODS
+           ELSE
+               COMPUTE APR-PV ROUNDED =
+                   (WRK-PAYMENT *
+                       (1 - (1 / ((1 + APR-MID) ** WRK-TOTAL-PERIODS))))
+                   / APR-MID
+           END-IF.
+       CALC-PV-AT-RATE-EXIT.
+           EXIT.
+
        CALC-PAYMENT.
 
            IF RATE = ZERO
-               COMPUTE WRK-PAYMENT ROUNDED = PRINCIPAL / LOANTERM
+               COMPUTE WRK-PAYMENT ROUNDED =
+                   PRINCIPAL / WRK-REMAINING-TERM
            ELSE
-               COMPUTE WRK-RATE = (RATE / 100) / 12
+               COMPUTE WRK-RATE = (RATE / 100) / WRK-PERIODS-PER-YEAR
                COMPUTE WRK-PAYMENT  ROUNDED = (PRINCIPAL * WRK-RATE) /
-                    (1 - (1 / ((1 + WRK-RATE) ** (LOANTERM))))
+                    (1 - (1 / ((1 + WRK-RATE) ** (WRK-REMAINING-TERM))))
            END-IF.
 
        CALC-PAYMENT-EXIT.
            EXIT.
-          
-       END PROGRAM.
+
+      * MOST OF OUR BOOK IS ORDINARY MONTHLY PAYMENTS, BUT WE ALSO
+      * SERVICE ACCELERATED BI-WEEKLY/WEEKLY MORTGAGE PRODUCTS.
+      * LOANTERM IS ALWAYS EXPRESSED IN MONTHS; CONVERT IT TO THE
+      * NUMBER OF PAYMENT PERIODS THE LOOP BELOW ACTUALLY RUNS FOR.
+       CALC-PERIOD-SETUP.
+           EVALUATE TRUE
+               WHEN PMTFREQ-BIWEEKLY
+                   MOVE 26 TO WRK-PERIODS-PER-YEAR
+               WHEN PMTFREQ-WEEKLY
+                   MOVE 52 TO WRK-PERIODS-PER-YEAR
+               WHEN OTHER
+                   MOVE 12 TO WRK-PERIODS-PER-YEAR
+           END-EVALUATE
+
+           COMPUTE WRK-TOTAL-PERIODS ROUNDED =
+               LOANTERM * WRK-PERIODS-PER-YEAR / 12
+
+           IF RATECHG-COUNT > 0
+               PERFORM VARYING RATECHG-IDX FROM 1 BY 1
+                       UNTIL RATECHG-IDX > RATECHG-COUNT
+                   COMPUTE WRK-RATECHG-MONTH(RATECHG-IDX) ROUNDED =
+                       RATECHG-MONTH(RATECHG-IDX) * WRK-PERIODS-PER-YEAR
+                           / 12
+               END-PERFORM
+           END-IF.
+
+       CALC-PERIOD-SETUP-EXIT.
+           EXIT.
+
+      * ARMS RESET AT DEFINED MONTHS INSTEAD OF CARRYING ONE FLAT
+      * RATE FOR THE LIFE OF THE LOAN. WHEN THE CURRENT MONTH CROSSES
+      * A RESET POINT IN RATECHG-TABLE, PICK UP THE NEW RATE AND
+      * RE-AMORTIZE THE REMAINING BALANCE OVER THE REMAINING TERM.
+       CHECK-RATE-CHANGE.
+           IF RATECHG-COUNT > 0
+               PERFORM VARYING RATECHG-IDX FROM 1 BY 1
+                       UNTIL RATECHG-IDX > RATECHG-COUNT
+                   IF WRK-RATECHG-MONTH(RATECHG-IDX) = MONTH
+                       MOVE RATECHG-RATE(RATECHG-IDX) TO RATE
+                       COMPUTE WRK-REMAINING-TERM =
+                           WRK-TOTAL-PERIODS - MONTH + 1
+                       PERFORM CALC-PAYMENT
+                       MOVE WRK-PAYMENT TO DECPAYMENT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CHECK-RATE-CHANGE-EXIT.
+           EXIT.
+
+      * MOST OF OUR PAPER IS WRITTEN 30/360 (A FLAT 1/12TH OF THE
+      * ANNUAL RATE EVERY MONTH). SOME COMMERCIAL CONTRACTS ARE
+      * ACTUAL/365, WHERE THE INTEREST FOR A MONTH DEPENDS ON HOW
+      * MANY CALENDAR DAYS ARE IN IT.
+      * ACTUAL/365 ASSUMES THE PERIOD IS A CALENDAR MONTH, SO IT
+      * ONLY APPLIES WHEN PAYMENTS ARE MONTHLY; BI-WEEKLY/WEEKLY
+      * LOANS ALWAYS USE A FLAT PER-PERIOD RATE.
+       CALC-MONTHLY-INTEREST.
+           IF DAYCOUNT-ACTUAL AND PMTFREQ-MONTHLY
+               COMPUTE WRK-MONTH-IDX = FUNCTION MOD(MONTH - 1, 12) + 1
+               COMPUTE INTPAID ROUNDED =
+                   PRINCIPAL * (RATE / 100) *
+                   (DAYS-IN-MONTH(WRK-MONTH-IDX) / 365)
+           ELSE
+               COMPUTE INTPAID ROUNDED =
+                   PRINCIPAL * ((RATE / 100) / WRK-PERIODS-PER-YEAR)
+           END-IF.
+
+       CALC-MONTHLY-INTEREST-EXIT.
+           EXIT.
+
+      * RUNS THE ORDINARY (NO EXTRA PRINCIPAL) SCHEDULE AGAINST A
+      * COPY OF THE ORIGINAL PRINCIPAL SO THE REAL LOOP ABOVE CAN
+      * REPORT HOW MUCH INTEREST A PREPAYMENT ACTUALLY SAVES.
+       CALC-BASELINE-INTEREST.
+           MOVE ORIG-PRINCIPAL   TO BASE-PRINCIPAL
+           MOVE ORIG-RATE        TO RATE
+           MOVE WRK-TOTAL-PERIODS TO BASE-REMAINING-TERM
+           MOVE WRK-PAYMENT      TO BASE-DECPAYMENT
+
+           PERFORM VARYING BASE-MONTH FROM 1 BY 1
+                   UNTIL BASE-MONTH > WRK-TOTAL-PERIODS
+               PERFORM BASE-CHECK-RATE-CHANGE
+               PERFORM BASE-CALC-MONTHLY-INTEREST
+               COMPUTE BASE-TOTINTPAID =
+                   BASE-TOTINTPAID + BASE-INTPAID
+
+               IF BASE-MONTH = WRK-TOTAL-PERIODS
+                   COMPUTE BASE-DECPAYMENT =
+                       BASE-INTPAID + BASE-PRINCIPAL
+               END-IF
+
+               COMPUTE BASE-PRINCPAID = BASE-DECPAYMENT - BASE-INTPAID
+               COMPUTE BASE-PRINCIPAL ROUNDED =
+                   BASE-PRINCIPAL - BASE-PRINCPAID
+           END-PERFORM.
+
+       CALC-BASELINE-INTEREST-EXIT.
+           EXIT.
+
+       BASE-CHECK-RATE-CHANGE.
+           IF RATECHG-COUNT > 0
+               PERFORM VARYING RATECHG-IDX FROM 1 BY 1
+                       UNTIL RATECHG-IDX > RATECHG-COUNT
+                   IF WRK-RATECHG-MONTH(RATECHG-IDX) = BASE-MONTH
+                       MOVE RATECHG-RATE(RATECHG-IDX) TO RATE
+                       COMPUTE BASE-REMAINING-TERM =
+                           WRK-TOTAL-PERIODS - BASE-MONTH + 1
+                       PERFORM BASE-CALC-PAYMENT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BASE-CHECK-RATE-CHANGE-EXIT.
+           EXIT.
+
+       BASE-CALC-PAYMENT.
+           IF RATE = ZERO
+               COMPUTE BASE-DECPAYMENT ROUNDED =
+                   BASE-PRINCIPAL / BASE-REMAINING-TERM
+           ELSE
+               COMPUTE WRK-RATE = (RATE / 100) / WRK-PERIODS-PER-YEAR
+               COMPUTE BASE-DECPAYMENT ROUNDED =
+                   (BASE-PRINCIPAL * WRK-RATE) /
+                   (1 - (1 / ((1 + WRK-RATE) ** (BASE-REMAINING-TERM))))
+           END-IF.
+
+       BASE-CALC-PAYMENT-EXIT.
+           EXIT.
+
+       BASE-CALC-MONTHLY-INTEREST.
+           IF DAYCOUNT-ACTUAL AND PMTFREQ-MONTHLY
+               COMPUTE WRK-MONTH-IDX =
+                   FUNCTION MOD(BASE-MONTH - 1, 12) + 1
+               COMPUTE BASE-INTPAID ROUNDED =
+                   BASE-PRINCIPAL * (RATE / 100) *
+                   (DAYS-IN-MONTH(WRK-MONTH-IDX) / 365)
+           ELSE
+               COMPUTE BASE-INTPAID ROUNDED =
+                   BASE-PRINCIPAL *
+                       ((RATE / 100) / WRK-PERIODS-PER-YEAR)
+           END-IF.
+
+       BASE-CALC-MONTHLY-INTEREST-EXIT.
+           EXIT.
+
+       WRITE-AUDIT-RECORD.
+           MOVE ORIG-PRINCIPAL TO AUDIT-PRINCIPAL-D
+           MOVE LOANTERM       TO AUDIT-TERM-D
+           MOVE ORIG-RATE      TO AUDIT-RATE-D
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           PERFORM OPEN-AUDIT-FILE
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-AUDIT-TIMESTAMP
+               " PRINCIPAL " AUDIT-PRINCIPAL-D
+               " TERM " AUDIT-TERM-D
+               " RATE " AUDIT-RATE-D
+               " RC 0"
+               " TOTINT " OUTTOTINTPAID INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           CLOSE AUDIT-FILE.
+
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      * SAME AUDIT TRAIL AS WRITE-AUDIT-RECORD ABOVE, BUT FOR A CALL
+      * LOANAMORT REJECTED BEFORE COMPUTING A SCHEDULE - THERE IS NO
+      * OUTTOTINTPAID TO REPORT, ONLY THE INPUT THAT WAS REJECTED AND
+      * THE RETURN CODE (SEE AUDIT-RC-D) IT WAS REJECTED WITH.
+       WRITE-REJECTED-AUDIT-RECORD.
+           MOVE PRINCIPAL TO AUDIT-PRINCIPAL-D
+           MOVE LOANTERM  TO AUDIT-TERM-D
+           MOVE RATE      TO AUDIT-RATE-D
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           PERFORM OPEN-AUDIT-FILE
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-AUDIT-TIMESTAMP
+               " PRINCIPAL " AUDIT-PRINCIPAL-D
+               " TERM " AUDIT-TERM-D
+               " RATE " AUDIT-RATE-D
+               " REJECTED RC " AUDIT-RC-D INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           CLOSE AUDIT-FILE.
+
+       WRITE-REJECTED-AUDIT-RECORD-EXIT.
+           EXIT.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       OPEN-AUDIT-FILE-EXIT.
+           EXIT.
+
+       END PROGRAM LOANAMORT.
