@@ -2,6 +2,12 @@
                  inherits type System.Windows.Window.
 
        working-storage section.
+
+      *    THE LAST SCHEDULE THE AZURE CALL RETURNED, KEPT AROUND SO
+      *    btnSaveLocal_Click CAN WRITE IT OUT WITHOUT HAVING TO CALL
+      *    GetPaymentSchedule AGAIN.
+       01 SavedAmortList List[type AmortData].
+
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
@@ -24,24 +30,101 @@
            set AmortURL to AmortURL & "?P=" & P & "&" & "T=" & T & "&" & "R=" & R
            set wc to new WebClient
 
-           set result to wc::DownloadData(AmortURL)
-           declare ms = new MemoryStream(result)
-           set jSer to new DataContractJsonSerializer(type of LoanData)
-           set LoanDataObj to jSer::ReadObject(ms) as type LoanData
-           
+      *    THE SERVICE MAY BE UNREACHABLE (NOT RUNNING, NETWORK DOWN)
+      *    OR RETURN SOMETHING THE JSON DESERIALIZER CAN'T MAKE SENSE
+      *    OF. EITHER WAY, TELL THE OPERATOR INSTEAD OF LETTING THE
+      *    EXCEPTION GO UNHANDLED AND TAKE THE CLIENT DOWN.
+           try
+               set result to wc::DownloadData(AmortURL)
+               declare ms = new MemoryStream(result)
+               set jSer to new DataContractJsonSerializer(type of LoanData)
+               set LoanDataObj to jSer::ReadObject(ms) as type LoanData
+           catch ex as type System.Exception
+               set lblTotInterest::Content to
+                   "UNABLE TO REACH THE AMORTIZATION SERVICE - " & ex::Message
+               set lblInterest::Visibility to type Visibility::Visible
+               set dgAmortData::ItemsSource to null
+               goback
+           end-try
+
+      *    GetPaymentSchedule passes the distinct LOANAMORT return
+      *    code back as ErrorMessage when the inputs were rejected
+      *    (bad principal/term/rate) so the operator sees which
+      *    field was the problem instead of a blank/garbage grid.
+           if LoanDataObj::ErrorMessage not = null
+                   and LoanDataObj::ErrorMessage <> ""
+               set lblTotInterest::Content to LoanDataObj::ErrorMessage
+               set lblInterest::Visibility to type Visibility::Visible
+               set dgAmortData::ItemsSource to null
+               goback
+           end-if
+
            set AmortList to LoanDataObj::AmortList
+           set SavedAmortList to AmortList
            set dgAmortData::ItemsSource to AmortList
            set lblTotInterest::Content to LoanDataObj::TotalInterest
            set lblInterest::Visibility to type Visibility::Visible
-           
+
            goback.
 
        end method.
 
-       
+      *    SAVES THE SCHEDULE CURRENTLY ON SCREEN TO A LOCAL CSV FILE,
+      *    IN THE SAME PAYDATENO/INTERESTPAID/PRINCIPALPAID/PAYMENT/
+      *    BALANCE COLUMN ORDER AS LOANAMORTSCREENS' OWN CSV EXPORT, SO
+      *    A SCHEDULE CAN BE KEPT EVEN WHEN THE AZURE CALL THAT
+      *    PRODUCED IT ISN'T GOING TO SUCCEED AGAIN (SERVICE DOWN,
+      *    OFFLINE, ETC).
+       method-id btnSaveLocal_Click.
+       01 dlg type Microsoft.Win32.SaveFileDialog.
+       01 sw type StreamWriter.
+       01 row type AmortData.
+       01 idx type Long.
+
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if SavedAmortList = null or SavedAmortList::Count = 0
+               set lblTotInterest::Content to "NO SCHEDULE TO SAVE YET"
+               set lblInterest::Visibility to type Visibility::Visible
+               goback
+           end-if
+
+           set dlg to new Microsoft.Win32.SaveFileDialog()
+           set dlg::Filter to "CSV files (*.csv)|*.csv"
+           set dlg::FileName to "amortschedule.csv"
+
+           if dlg::ShowDialog() <> true
+               goback
+           end-if
+
+           try
+               set sw to new StreamWriter(dlg::FileName, false)
+               invoke sw::WriteLine(
+                   "PayDateNo,InterestPaid,PrincipalPaid,Payment,Balance")
+
+               perform varying idx from 0 by 1
+                       until idx >= SavedAmortList::Count
+                   set row to SavedAmortList::Item(idx)
+                   invoke sw::WriteLine(row::PayDateNo & "," &
+                       row::InterestPaid & "," & row::PrincipalPaid & "," &
+                       row::Payment & "," & row::Balance)
+               end-perform
+
+               invoke sw::Close()
+           catch ex as type System.Exception
+               set lblTotInterest::Content to
+                   "UNABLE TO SAVE THE SCHEDULE - " & ex::Message
+               set lblInterest::Visibility to type Visibility::Visible
+           end-try
+
+           goback.
+
+       end method.
+
+
        class-id LoanData.
        01 AmortList      List[type AmortData] property.
        01 TotalInterest  String               property.
+       01 ErrorMessage   String               property.
        end class.
 
        class-id AmortData.
