@@ -15,30 +15,168 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MSTR-LOAN-NO
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT LOAN-PRINT-FILE ASSIGN TO LOANPRINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-CSV-FILE ASSIGN TO LOANCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+       COPY "LOANMSTR.CPY".
+
+       FD  LOAN-PRINT-FILE.
+       01  PRINT-LINE PIC X(132).
+
+       FD  LOAN-CSV-FILE.
+       01  CSV-LINE PIC X(132).
+
        WORKING-STORAGE SECTION.
 
        01 P PIC S9(8).
        01 T PIC S9(8).
        01 R PIC S9(9)V9(9).
-       01 MONTH PIC S9(3).
+       01 FEE PIC S9(8) VALUE ZERO.
+       01 MONTH PIC S9(4).
+
+      * OUTPERIODS ITSELF IS COMP (BINARY) AND CAN'T BE USED DIRECTLY
+      * AS A STRING SENDING FIELD, SO IT IS MOVED HERE FIRST WHEREVER
+      * A SCHEDULE LABEL NEEDS TO SHOW THE FINAL PERIOD NUMBER.
+       01 OUTPERIODS-D PIC ZZZ9.
+
+      * PERIODS-PER-YEAR FOR THIS LOAN'S PMTFREQ, USED SO THE ANNUAL
+      * SUMMARY BELOW GROUPS BY CALENDAR YEAR (26 BI-WEEKLY OR 52
+      * WEEKLY PERIODS) INSTEAD OF ALWAYS ASSUMING 12 MONTHLY ONES.
+       01 WS-PERIODS-PER-YEAR PIC S9(3) COMP.
+
+      * EXTRA PRINCIPAL AND A SINGLE OPTIONAL ARM RATE CHANGE, ENTERED
+      * ON THE SAME SCREEN AS THE ORIGINAL FOUR QUESTIONS AND MOVED
+      * INTO LOANINFO'S MATCHING FIELDS BY GET-NEW-LOAN-TERMS. PAYMENT
+      * FREQUENCY, DAY-COUNT METHOD AND INTEREST METHOD ARE ACCEPTED
+      * DIRECTLY INTO THEIR LOANINFO FIELDS (BELOW, VIA AMORTIN.CPY) SO
+      * THEIR OWN 88-LEVELS CAN VALIDATE THEM WITHOUT AN EXTRA COPY.
+       01 XPRIN PIC S9(8) VALUE ZERO.
+       01 RCMONTH PIC S9(8) VALUE ZERO.
+       01 RCRATE PIC S9(9)V9(9) VALUE ZERO.
 
        01 ERROR-MESSAGE PIC X(80).
        01 G-QUESTIONS-VALIDATED PIC 9.
          88 G-QUESTIONS-VALID VALUE 1.
          88 G-QUESTIONS-INVALID VALUE 2.
 
+       01 G-LOAN-NO PIC X(10).
+       01 G-MODE PIC X.
+         88 G-MODE-NEW VALUE "N" "n".
+         88 G-MODE-INQUIRY VALUE "I" "i".
+         88 G-MODE-COMPARE VALUE "C" "c".
+
+       01 WS-MSTR-STATUS PIC X(2).
+         88 WS-MSTR-OK VALUE "00".
+         88 WS-MSTR-NOT-FOUND VALUE "23" "35".
+
+       01 WS-CALC-STATUS PIC 9 VALUE 1.
+         88 WS-CALC-OK VALUE 1.
+         88 WS-CALC-ERROR VALUE 2.
+
        01 DATAROW PIC X(80).
 
-       01 COPY "AMORTIN.CPY".
-       01 COPY "AMORTOUT.CPY".
+       01 YEAR-NUM PIC S9(3).
+       01 YEAR-LINE PIC S9(3) COMP.
+       01 YEAR-SUBMONTH PIC S9(4) COMP.
+       01 YEAR-INT-TOTAL PIC S9(9)V9(9) VALUE ZERO.
+       01 YEAR-PRIN-TOTAL PIC S9(9)V9(9) VALUE ZERO.
+       01 YEAR-INT-TOTAL-A PIC $$,$$$,$$9.99.
+       01 YEAR-PRIN-TOTAL-A PIC $$,$$$,$$9.99.
+
+       01 OUTAPR-D PIC ZZ9.9999.
+       01 MAX-TERM-D PIC ZZZ9.
+
+      * REFINANCE WHAT-IF COMPARISON MODE - CURRENT LOAN FIGURES AND
+      * THE BORROWER'S PROPOSED NEW TERM/RATE, PLUS THE RESULTS OF
+      * CALLING LOANAMORT ONCE FOR EACH SO THEY CAN BE SHOWN SIDE BY
+      * SIDE. THE PRINCIPAL IS ASSUMED UNCHANGED BY THE REFINANCE -
+      * THIS IS A RATE/TERM WHAT-IF, NOT A CASH-OUT ONE.
+       01 CMP-P PIC S9(8).
+       01 CMP-T PIC S9(8).
+       01 CMP-R PIC S9(9)V9(9).
+       01 CMP-NEWT PIC S9(8).
+       01 CMP-NEWR PIC S9(9)V9(9).
+       01 CMP-CUR-TOTINT    PIC S9(9)V9(9).
+       01 CMP-CUR-TOTINT-A  PIC $$,$$$,$$9.99.
+       01 CMP-CUR-PAYMENT   PIC S9(9)V9(9).
+       01 CMP-CUR-PAYMENT-A PIC $$,$$$,$$9.99.
+       01 CMP-NEW-TOTINT    PIC S9(9)V9(9).
+       01 CMP-NEW-TOTINT-A  PIC $$,$$$,$$9.99.
+       01 CMP-NEW-PAYMENT   PIC S9(9)V9(9).
+       01 CMP-NEW-PAYMENT-A PIC $$,$$$,$$9.99.
+       01 CMP-INTEREST-DIFF PIC S9(9)V9(9).
+       01 CMP-INTEREST-DIFF-A PIC $$,$$$,$$9.99.
+       01 CMP-PAYMENT-DIFF  PIC S9(9)V9(9).
+       01 CMP-PAYMENT-DIFF-A PIC $$,$$$,$$9.99.
+
+       COPY "TERMLIMIT.CPY".
+       COPY "MSTRLIMIT.CPY".
+       COPY "AMORTIN.CPY".
+       COPY "AMORTOUT.CPY".
 
        SCREEN SECTION.
+       COPY "MODESEL.SS".
        COPY "QUESTIONS.SS".
-       
+       COPY "COMPARE.SS".
+
        PROCEDURE DIVISION.
 
+           PERFORM OPEN-MASTER-FILE
+
+           MOVE SPACES TO ERROR-MESSAGE
+           SET WS-CALC-OK TO TRUE
+           DISPLAY G-MODE-SELECT
+           ACCEPT G-MODE-SELECT
+
+           IF G-MODE-INQUIRY
+               PERFORM INQUIRE-LOAN
+           ELSE
+               IF G-MODE-COMPARE
+                   PERFORM COMPARE-LOANS
+               ELSE
+                   PERFORM GET-NEW-LOAN-TERMS
+                   CALL "LOANAMORT" USING LOANINFO OUTDATA
+                   PERFORM CHECK-LOANAMORT-RETURN-CODE
+                   IF WS-CALC-OK
+                       PERFORM SAVE-LOAN-MASTER
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-CALC-OK AND NOT G-MODE-COMPARE
+               PERFORM DISPLAY-SCHEDULE
+               PERFORM EXPORT-FULL-SCHEDULE
+               PERFORM EXPORT-CSV-SCHEDULE
+           END-IF
+
+           CLOSE LOAN-MASTER-FILE
+
+           ACCEPT ERROR-MESSAGE.
+
+       OPEN-MASTER-FILE.
+           OPEN I-O LOAN-MASTER-FILE
+           IF WS-MSTR-NOT-FOUND
+               OPEN OUTPUT LOAN-MASTER-FILE
+               CLOSE LOAN-MASTER-FILE
+               OPEN I-O LOAN-MASTER-FILE
+           END-IF.
+
+       GET-NEW-LOAN-TERMS.
            PERFORM UNTIL G-QUESTIONS-VALID
                SET G-QUESTIONS-VALID TO TRUE
                DISPLAY G-QUESTIONS
@@ -51,29 +189,426 @@
                    SET G-QUESTIONS-INVALID TO TRUE
                END-IF
 
-               IF T < 1 OR T > 480 THEN
-                   MOVE "TERM MUST BE BETWEEN 1 AND 480" TO ERROR-MESSAGE
+               IF T < 1 OR T > MAX-LOAN-TERM-MONTHS THEN
+                   MOVE MAX-LOAN-TERM-MONTHS TO MAX-TERM-D
+                   MOVE SPACES TO ERROR-MESSAGE
+                   STRING "TERM MUST BE BETWEEN 1 AND " MAX-TERM-D
+                       INTO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF R < 0 OR R > 100 THEN
+                   MOVE "INVALID INTEREST RATE"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF FEE < 0 OR FEE >= P THEN
+                   MOVE "INVALID ORIGINATION FEE"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF XPRIN < 0 OR XPRIN >= P THEN
+                   MOVE "INVALID EXTRA PRINCIPAL AMOUNT"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF NOT PMTFREQ-MONTHLY AND NOT PMTFREQ-BIWEEKLY
+                       AND NOT PMTFREQ-WEEKLY
+                   MOVE "PAYMENT FREQUENCY MUST BE M, B OR W"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF NOT DAYCOUNT-30-360 AND NOT DAYCOUNT-ACTUAL
+                   MOVE "DAY COUNT METHOD MUST BE M OR A"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF NOT INTMETHOD-STANDARD AND NOT INTMETHOD-RULE78
+                   MOVE "INTEREST METHOD MUST BE S OR 7"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF RCMONTH < 0 OR RCMONTH > T THEN
+                   MOVE "RATE CHANGE MONTH MUST BE 0 OR WITHIN THE TERM"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF RCMONTH > 0 AND (RCRATE < 0 OR RCRATE > 100) THEN
+                   MOVE "INVALID RATE CHANGE RATE"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF INTMETHOD-RULE78 AND RCMONTH > 0
+                   MOVE "RULE OF 78S DOES NOT SUPPORT RATE CHANGES"
+                       TO ERROR-MESSAGE
                    SET G-QUESTIONS-INVALID TO TRUE
                END-IF
            END-PERFORM
 
-           MOVE P TO PRINCIPAL
-           MOVE T TO LOANTERM
-           MOVE R TO RATE
+           MOVE P   TO PRINCIPAL
+           MOVE T   TO LOANTERM
+           MOVE R   TO RATE
+           MOVE FEE TO ORIGFEE
+
+           MOVE XPRIN  TO EXTRAPRINCIPAL
+
+           IF RCMONTH > 0
+               MOVE 1        TO RATECHG-COUNT
+               MOVE RCMONTH  TO RATECHG-MONTH(1)
+               MOVE RCRATE   TO RATECHG-RATE(1)
+           ELSE
+               MOVE 0 TO RATECHG-COUNT
+           END-IF
+
+      * RULE-OF-78S FIXES THE FINANCE CHARGE AT ORIGINATION AND HAS NO
+      * WAY TO APPLY A MID-TERM PREPAYMENT AGAINST IT (SEE THE REMARKS
+      * ON CALC-RULE78-SCHEDULE IN LOANAMORT.CBL) - LET THE OPERATOR
+      * KNOW XPRIN WILL BE A NO-OP RATHER THAN LEAVE IT UNEXPLAINED.
+           IF INTMETHOD-RULE78 AND XPRIN > 0
+               MOVE "NOTE: EXTRA PRINCIPAL IS IGNORED UNDER RULE OF 78S"
+                   TO ERROR-MESSAGE
+           END-IF.
+
+      * LOANAMORT RETURNS A DISTINCT NEGATIVE CODE PER BAD INPUT SO
+      * WE CAN TELL THE OPERATOR WHICH FIELD WAS THE PROBLEM.
+       CHECK-LOANAMORT-RETURN-CODE.
+           EVALUATE RETURN-CODE
+               WHEN 0
+                   SET WS-CALC-OK TO TRUE
+               WHEN -1
+                   MOVE "INVALID LOAN AMOUNT" TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+               WHEN -2
+                   MOVE "INVALID LOAN TERM" TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+               WHEN -3
+                   MOVE "INVALID INTEREST RATE" TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+               WHEN -4
+                   MOVE "INVALID ORIGINATION FEE" TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+               WHEN -5
+                   MOVE "ORIGINATION FEE CANNOT EXCEED THE PRINCIPAL"
+                       TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+               WHEN -6
+                   MOVE "TERM EXCEEDS THE MAXIMUM SCHEDULE LENGTH"
+                       TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+               WHEN -7
+                   MOVE "RULE OF 78S DOES NOT SUPPORT RATE CHANGES"
+                       TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+               WHEN OTHER
+                   MOVE "UNABLE TO CALCULATE SCHEDULE" TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+           END-EVALUATE.
+
+      * ASKS FOR THE CURRENT LOAN'S FIGURES AND THE BORROWER'S
+      * PROPOSED NEW TERM/RATE, CALLS LOANAMORT ONCE FOR EACH SO
+      * "WOULD REFINANCING SAVE THIS BORROWER MONEY" CAN BE ANSWERED
+      * ON THE SPOT INSTEAD OF BY RUNNING THE SCREEN TWICE BY HAND.
+       COMPARE-LOANS.
+           PERFORM GET-COMPARE-TERMS
 
+           MOVE CMP-P    TO PRINCIPAL
+           MOVE CMP-T    TO LOANTERM
+           MOVE CMP-R    TO RATE
            CALL "LOANAMORT" USING LOANINFO OUTDATA
-           PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH = 10 OR MONTH >= LOANTERM
-               STRING "PAYMENT #" MONTH " TOTAL " OUTPAYMENT(MONTH) " INT " OUTINTPAID(MONTH) " PRINCIPAL " OUTPRINCPAID(MONTH) INTO DATAROW
+           PERFORM CHECK-LOANAMORT-RETURN-CODE
+
+           IF WS-CALC-OK
+               COMPUTE CMP-CUR-TOTINT =
+                   FUNCTION NUMVAL(OUTTOTINTPAID)
+               COMPUTE CMP-CUR-PAYMENT = FUNCTION NUMVAL(OUTPAYMENT(1))
+
+               MOVE CMP-P    TO PRINCIPAL
+               MOVE CMP-NEWT TO LOANTERM
+               MOVE CMP-NEWR TO RATE
+               CALL "LOANAMORT" USING LOANINFO OUTDATA
+               PERFORM CHECK-LOANAMORT-RETURN-CODE
+           END-IF
+
+           IF WS-CALC-OK
+               COMPUTE CMP-NEW-TOTINT =
+                   FUNCTION NUMVAL(OUTTOTINTPAID)
+               COMPUTE CMP-NEW-PAYMENT = FUNCTION NUMVAL(OUTPAYMENT(1))
+               PERFORM DISPLAY-COMPARISON
+           END-IF.
+
+       GET-COMPARE-TERMS.
+           PERFORM UNTIL G-QUESTIONS-VALID
+               SET G-QUESTIONS-VALID TO TRUE
+               DISPLAY G-COMPARE
+               ACCEPT G-COMPARE
+
+               MOVE SPACES TO ERROR-MESSAGE
+
+               IF CMP-P < 0
+                   MOVE "INVALID LOAN AMOUNT" TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF CMP-T < 1 OR CMP-T > MAX-LOAN-TERM-MONTHS
+                       OR CMP-NEWT < 1
+                       OR CMP-NEWT > MAX-LOAN-TERM-MONTHS THEN
+                   MOVE MAX-LOAN-TERM-MONTHS TO MAX-TERM-D
+                   MOVE SPACES TO ERROR-MESSAGE
+                   STRING "TERM MUST BE BETWEEN 1 AND " MAX-TERM-D
+                       INTO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF CMP-R < 0 OR CMP-R > 100
+                       OR CMP-NEWR < 0 OR CMP-NEWR > 100 THEN
+                   MOVE "INVALID INTEREST RATE" TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-COMPARISON.
+           MOVE CMP-CUR-TOTINT  TO CMP-CUR-TOTINT-A
+           MOVE CMP-CUR-PAYMENT TO CMP-CUR-PAYMENT-A
+           MOVE CMP-NEW-TOTINT  TO CMP-NEW-TOTINT-A
+           MOVE CMP-NEW-PAYMENT TO CMP-NEW-PAYMENT-A
+           COMPUTE CMP-INTEREST-DIFF = CMP-CUR-TOTINT - CMP-NEW-TOTINT
+           COMPUTE CMP-PAYMENT-DIFF = CMP-CUR-PAYMENT - CMP-NEW-PAYMENT
+           MOVE CMP-INTEREST-DIFF TO CMP-INTEREST-DIFF-A
+           MOVE CMP-PAYMENT-DIFF  TO CMP-PAYMENT-DIFF-A
+
+           DISPLAY "REFINANCE WHAT-IF COMPARISON" LINE 1 COL 1
+
+           MOVE SPACES TO DATAROW
+           STRING "CURRENT: PAYMENT " CMP-CUR-PAYMENT-A
+               " TOTAL INTEREST " CMP-CUR-TOTINT-A INTO DATAROW
+           DISPLAY DATAROW LINE 3 COL 1
+
+           MOVE SPACES TO DATAROW
+           STRING "NEW. . : PAYMENT " CMP-NEW-PAYMENT-A
+               " TOTAL INTEREST " CMP-NEW-TOTINT-A INTO DATAROW
+           DISPLAY DATAROW LINE 5 COL 1
+
+           MOVE SPACES TO DATAROW
+           STRING "PAYMENT DIFFERENCE " CMP-PAYMENT-DIFF-A
+               " INTEREST SAVED " CMP-INTEREST-DIFF-A INTO DATAROW
+           DISPLAY DATAROW LINE 7 COL 1.
+
+       INQUIRE-LOAN.
+           MOVE G-LOAN-NO TO MSTR-LOAN-NO
+           READ LOAN-MASTER-FILE
+               INVALID KEY
+                   MOVE "NO LOAN ON FILE WITH THAT LOAN NUMBER"
+                       TO ERROR-MESSAGE
+                   SET WS-CALC-ERROR TO TRUE
+           END-READ
+
+           IF WS-MSTR-OK
+               MOVE MSTR-PRINCIPAL  TO PRINCIPAL
+               MOVE MSTR-LOANTERM   TO LOANTERM
+               MOVE MSTR-RATE       TO RATE
+               MOVE MSTR-TOTINTPAID TO OUTTOTINTPAID
+               MOVE MSTR-APR        TO OUTAPR
+               MOVE MSTR-STATUS     TO OUTSTATUS
+               MOVE MSTR-PERIODS    TO OUTPERIODS
+               MOVE MSTR-PMTFREQ    TO PMTFREQ
+               PERFORM VARYING MONTH FROM 1 BY 1
+                       UNTIL MONTH > MSTR-PERIODS
+                   MOVE MSTR-PAYMENT(MONTH)   TO OUTPAYMENT(MONTH)
+                   MOVE MSTR-INTPAID(MONTH)   TO OUTINTPAID(MONTH)
+                   MOVE MSTR-PRINCPAID(MONTH) TO OUTPRINCPAID(MONTH)
+                   MOVE MSTR-BALANCE(MONTH)   TO OUTBALANCE(MONTH)
+               END-PERFORM
+               MOVE LOANTERM TO T
+           END-IF.
+
+      * PRINCIPAL IS PASSED BY REFERENCE TO LOANAMORT, WHICH DRIVES IT
+      * DOWN TO (APPROXIMATELY) ZERO AS IT AMORTIZES THE LOAN - BY THE
+      * TIME WE GET HERE IT NO LONGER HOLDS THE ORIGINAL LOAN AMOUNT.
+      * P, THE SCREEN'S OWN COPY CAPTURED BEFORE THE CALL, STILL DOES.
+      *
+      * A LOAN'S PERIOD COUNT (OUTPERIODS) CAN EXCEED WHAT THE INDEXED
+      * MASTER RECORD CAN HOLD (SEE MAX-MSTR-PERIODS IN MSTRLIMIT.CPY)
+      * FOR A LONG BI-WEEKLY/WEEKLY LOAN. RATHER THAN TRUNCATE THE
+      * SAVED SCHEDULE - WHICH WOULD LEAVE A RE-PRINT SILENTLY SHORT -
+      * THE LOAN IS NOT SAVED AT ALL AND THE OPERATOR IS TOLD SO.
+       SAVE-LOAN-MASTER.
+           IF OUTPERIODS > MAX-MSTR-PERIODS
+               MOVE SPACES TO ERROR-MESSAGE
+               STRING "SCHEDULE TOO LONG TO SAVE TO LOAN MASTER - "
+                   "NOT SAVED" INTO ERROR-MESSAGE
+           ELSE
+               MOVE G-LOAN-NO       TO MSTR-LOAN-NO
+               MOVE P               TO MSTR-PRINCIPAL
+               MOVE LOANTERM        TO MSTR-LOANTERM
+               MOVE RATE            TO MSTR-RATE
+               MOVE OUTTOTINTPAID   TO MSTR-TOTINTPAID
+               MOVE OUTAPR          TO MSTR-APR
+               MOVE OUTSTATUS       TO MSTR-STATUS
+               MOVE OUTPERIODS      TO MSTR-PERIODS
+               MOVE PMTFREQ         TO MSTR-PMTFREQ
+               PERFORM VARYING MONTH FROM 1 BY 1
+                       UNTIL MONTH > OUTPERIODS
+                   MOVE OUTPAYMENT(MONTH)   TO MSTR-PAYMENT(MONTH)
+                   MOVE OUTINTPAID(MONTH)   TO MSTR-INTPAID(MONTH)
+                   MOVE OUTPRINCPAID(MONTH) TO MSTR-PRINCPAID(MONTH)
+                   MOVE OUTBALANCE(MONTH)   TO MSTR-BALANCE(MONTH)
+               END-PERFORM
+
+               WRITE LOAN-MASTER-RECORD
+                   INVALID KEY
+                       REWRITE LOAN-MASTER-RECORD
+               END-WRITE
+           END-IF.
+
+      * OUTPERIODS, NOT LOANTERM, IS HOW MANY ROWS LOANAMORT ACTUALLY
+      * FILLED IN - THE TWO ONLY MATCH FOR A MONTHLY-FREQUENCY LOAN.
+       DISPLAY-SCHEDULE.
+           PERFORM VARYING MONTH FROM 1 BY 1
+                   UNTIL MONTH = 10 OR MONTH >= OUTPERIODS
+               STRING "PAYMENT #" MONTH " TOTAL " OUTPAYMENT(MONTH)
+                   " INT " OUTINTPAID(MONTH)
+                   " PRINCIPAL " OUTPRINCPAID(MONTH) INTO DATAROW
                DISPLAY DATAROW LINE (11 + MONTH) COL 1
            END-PERFORM
 
+           MOVE OUTPERIODS TO OUTPERIODS-D
            DISPLAY "FINAL PAYMENT:" LINE 21 COL 1
-           STRING "PAYMENT #" T " TOTAL " OUTPAYMENT(LOANTERM) " INT " OUTINTPAID(LOANTERM) " PRINCIPAL " OUTPRINCPAID(LOANTERM) INTO DATAROW
+           STRING "PAYMENT #" OUTPERIODS-D
+               " TOTAL " OUTPAYMENT(OUTPERIODS)
+               " INT " OUTINTPAID(OUTPERIODS)
+               " PRINCIPAL " OUTPRINCPAID(OUTPERIODS) INTO DATAROW
            DISPLAY DATAROW LINE 22 COL 1
            MOVE SPACES TO DATAROW
            STRING "TOTAL INTEREST " OUTTOTINTPAID INTO DATAROW
            DISPLAY DATAROW LINE 23 COL 1
 
-           ACCEPT ERROR-MESSAGE
-           
-       END PROGRAM.
+           MOVE OUTAPR TO OUTAPR-D
+           MOVE SPACES TO DATAROW
+           STRING "TRUE APR " OUTAPR-D INTO DATAROW
+           DISPLAY DATAROW LINE 24 COL 1
+
+           IF OUTSTATUS-BALANCE-ERROR
+               MOVE SPACES TO DATAROW
+               STRING "** WARNING - SCHEDULE DID NOT REACH A ZERO "
+                   "ENDING BALANCE - DO NOT RELEASE **" INTO DATAROW
+               DISPLAY DATAROW LINE 25 COL 1
+           END-IF
+
+           PERFORM DISPLAY-ANNUAL-SUMMARY.
+
+      * YEAR-BY-YEAR INTEREST/PRINCIPAL BREAKDOWN FOR TAX AND PORTFOLIO
+      * REPORTING, SHOWN UNDER THE TOTAL INTEREST LINE ABOVE. A "YEAR"
+      * IS ONE CALENDAR YEAR OF PAYMENT PERIODS, NOT A FIXED 12
+      * PERIODS - 12 MONTHLY PAYMENTS, BUT 26 BI-WEEKLY OR 52 WEEKLY
+      * ONES, SO THE GROUPING STAYS A REAL YEAR REGARDLESS OF PMTFREQ.
+       DISPLAY-ANNUAL-SUMMARY.
+           EVALUATE TRUE
+               WHEN PMTFREQ-BIWEEKLY
+                   MOVE 26 TO WS-PERIODS-PER-YEAR
+               WHEN PMTFREQ-WEEKLY
+                   MOVE 52 TO WS-PERIODS-PER-YEAR
+               WHEN OTHER
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+           END-EVALUATE
+
+           MOVE 26 TO YEAR-LINE
+           MOVE ZERO TO YEAR-NUM
+
+           PERFORM VARYING MONTH FROM 1 BY WS-PERIODS-PER-YEAR
+                   UNTIL MONTH > OUTPERIODS
+               ADD 1 TO YEAR-NUM
+               MOVE ZERO TO YEAR-INT-TOTAL
+               MOVE ZERO TO YEAR-PRIN-TOTAL
+
+               PERFORM VARYING YEAR-SUBMONTH FROM MONTH BY 1
+                       UNTIL YEAR-SUBMONTH > OUTPERIODS
+                          OR YEAR-SUBMONTH >
+                              MONTH + WS-PERIODS-PER-YEAR - 1
+                   COMPUTE YEAR-INT-TOTAL = YEAR-INT-TOTAL +
+                       FUNCTION NUMVAL(OUTINTPAID(YEAR-SUBMONTH))
+                   COMPUTE YEAR-PRIN-TOTAL = YEAR-PRIN-TOTAL +
+                       FUNCTION NUMVAL(OUTPRINCPAID(YEAR-SUBMONTH))
+               END-PERFORM
+
+               MOVE YEAR-INT-TOTAL  TO YEAR-INT-TOTAL-A
+               MOVE YEAR-PRIN-TOTAL TO YEAR-PRIN-TOTAL-A
+               MOVE SPACES TO DATAROW
+               STRING "YEAR " YEAR-NUM " INTEREST " YEAR-INT-TOTAL-A
+                   " PRINCIPAL " YEAR-PRIN-TOTAL-A INTO DATAROW
+               DISPLAY DATAROW LINE YEAR-LINE COL 1
+               ADD 1 TO YEAR-LINE
+           END-PERFORM.
+
+      * THE SCREEN ABOVE ONLY EVER SHOWS NINE MONTHS PLUS THE FINAL
+      * PAYMENT. WRITE EVERY MONTH FROM 1 TO LOANTERM OUT TO A PRINT
+      * FILE SO THE FULL SCHEDULE CAN ACTUALLY BE REVIEWED OR HANDED
+      * TO A BORROWER.
+       EXPORT-FULL-SCHEDULE.
+           OPEN OUTPUT LOAN-PRINT-FILE
+
+           MOVE SPACES TO PRINT-LINE
+           STRING "LOAN NUMBER " G-LOAN-NO INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > OUTPERIODS
+               MOVE SPACES TO PRINT-LINE
+               STRING "PAYMENT #" MONTH " TOTAL " OUTPAYMENT(MONTH)
+                   " INT " OUTINTPAID(MONTH)
+                   " PRINCIPAL " OUTPRINCPAID(MONTH)
+                   " BALANCE " OUTBALANCE(MONTH) INTO PRINT-LINE
+               WRITE PRINT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO PRINT-LINE
+           STRING "TOTAL INTEREST " OUTTOTINTPAID INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE OUTAPR TO OUTAPR-D
+           MOVE SPACES TO PRINT-LINE
+           STRING "TRUE APR " OUTAPR-D INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           IF OUTSTATUS-BALANCE-ERROR
+               MOVE SPACES TO PRINT-LINE
+               STRING "** WARNING - SCHEDULE DID NOT REACH A ZERO "
+                   "ENDING BALANCE - DO NOT RELEASE **" INTO PRINT-LINE
+               WRITE PRINT-LINE
+           END-IF
+
+           CLOSE LOAN-PRINT-FILE.
+
+      * CSV VERSION OF THE SAME SCHEDULE, ONE ROW PER PAYMENT, IN THE
+      * SAME PAYDATENO/INTERESTPAID/PRINCIPALPAID/PAYMENT/BALANCE
+      * COLUMN ORDER AS THE WPF CLIENT'S AMORTDATA CLASS, SO A SCHEDULE
+      * SAVED HERE CAN BE OPENED IN A SPREADSHEET ALONGSIDE ONE SAVED
+      * FROM THE CLIENT. EACH MONEY FIELD IS QUOTED SINCE ITS OWN
+      * EDITED PICTURE ALREADY CONTAINS THOUSANDS-SEPARATOR COMMAS.
+       EXPORT-CSV-SCHEDULE.
+           OPEN OUTPUT LOAN-CSV-FILE
+
+           MOVE SPACES TO CSV-LINE
+           STRING "PayDateNo,InterestPaid,PrincipalPaid,Payment,Balance"
+               INTO CSV-LINE
+           WRITE CSV-LINE
+
+           PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > OUTPERIODS
+               MOVE SPACES TO CSV-LINE
+               STRING MONTH ","
+                   '"' OUTINTPAID(MONTH)   '"' ","
+                   '"' OUTPRINCPAID(MONTH) '"' ","
+                   '"' OUTPAYMENT(MONTH)   '"' ","
+                   '"' OUTBALANCE(MONTH)   '"' INTO CSV-LINE
+               WRITE CSV-LINE
+           END-PERFORM
+
+           CLOSE LOAN-CSV-FILE.
+
+       END PROGRAM LOANAMORTSCREENS.
