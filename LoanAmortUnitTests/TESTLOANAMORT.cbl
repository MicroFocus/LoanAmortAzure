@@ -113,4 +113,4 @@
 
        .
           
-       END PROGRAM.
+       END PROGRAM TESTLOANAMORT.
