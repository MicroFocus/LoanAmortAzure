@@ -0,0 +1,177 @@
+      * (c) Copyright [2019] Micro Focus or one of its affiliates.
+      *
+      * Licensed under the Apache 2.0 License (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at https://opensource.org/licenses/Apache-2.0
+      *
+      * Unless required by applicable law or agreed to in writing, software distributed under the License is distributed
+      * on an "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
+      * See the License for the specific language governing permissions and limitations under the License.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANBATCH.
+       REMARKS. OVERNIGHT BATCH DRIVER. READS A SEQUENTIAL FILE OF LOAN
+               APPLICATIONS, CALLS LOANAMORT ONCE PER LOAN, AND WRITES
+               THE RESULTING SCHEDULES TO A REPORT FILE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-APPL-FILE ASSIGN TO LOANAPPL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAN-RPT-FILE ASSIGN TO LOANRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOAN-APPL-FILE.
+       COPY "LOANAPPL.CPY".
+
+       FD  LOAN-RPT-FILE.
+       01 RPT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF-SWITCH       PIC 9 VALUE 0.
+         88 WS-EOF            VALUE 1.
+
+       01 MONTH                PIC S9(4).
+       01 LOAN-COUNT            PIC S9(8) COMP VALUE 0.
+       01 LOAN-COUNT-D          PIC Z(7)9.
+
+      * A RUN AGAINST A FILE OF HUNDREDS OF APPLICATIONS GIVES NO SIGN
+      * OF LIFE UNTIL THE REPORT FILE IS DONE. TOTAL-LOAN-COUNT IS
+      * FOUND BY A QUICK COUNTING PASS OVER THE INPUT FILE BEFORE THE
+      * REAL RUN STARTS, SO EACH LOAN'S PROGRESS LINE CAN SHOW HOW FAR
+      * ALONG THE JOB IS, NOT JUST HOW MANY LOANS HAVE GONE BY.
+       01 TOTAL-LOAN-COUNT      PIC S9(8) COMP VALUE 0.
+       01 TOTAL-LOAN-COUNT-D    PIC Z(7)9.
+       01 WRK-MESSAGE           PIC X(40).
+       01 WRK-RETURN-CODE-D     PIC ---9.
+
+       COPY "AMORTIN.CPY".
+       COPY "AMORTOUT.CPY".
+
+       PROCEDURE DIVISION.
+
+           PERFORM COUNT-APPLICATIONS
+
+           OPEN INPUT LOAN-APPL-FILE
+           OPEN OUTPUT LOAN-RPT-FILE
+
+           PERFORM READ-APPLICATION
+
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO LOAN-COUNT
+               PERFORM DISPLAY-PROGRESS
+               PERFORM PROCESS-APPLICATION
+               PERFORM READ-APPLICATION
+           END-PERFORM
+
+           CLOSE LOAN-APPL-FILE
+           CLOSE LOAN-RPT-FILE
+
+           GOBACK.
+
+      * ONE PASS OVER THE INPUT FILE JUST TO COUNT HOW MANY APPLICATIONS
+      * ARE IN IT, SO THE REAL RUN BELOW CAN REPORT "LOAN N OF TOTAL"
+      * INSTEAD OF JUST "LOAN N".
+       COUNT-APPLICATIONS.
+           OPEN INPUT LOAN-APPL-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ LOAN-APPL-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-LOAN-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE LOAN-APPL-FILE
+           MOVE 0 TO WS-EOF-SWITCH.
+
+       READ-APPLICATION.
+           READ LOAN-APPL-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      * PER-LOAN PROGRESS LINE TO THE JOB LOG, SO AN OPERATOR WATCHING
+      * A LONG RUN CAN TELL IT IS STILL MOVING AND ROUGHLY HOW FAR
+      * ALONG IT IS.
+       DISPLAY-PROGRESS.
+           MOVE LOAN-COUNT       TO LOAN-COUNT-D
+           MOVE TOTAL-LOAN-COUNT TO TOTAL-LOAN-COUNT-D
+           MOVE SPACES TO WRK-MESSAGE
+           STRING "PROCESSING LOAN " LOAN-COUNT-D
+               " OF " TOTAL-LOAN-COUNT-D INTO WRK-MESSAGE
+           DISPLAY WRK-MESSAGE.
+
+       PROCESS-APPLICATION.
+           MOVE APPL-PRINCIPAL TO PRINCIPAL
+           MOVE APPL-LOANTERM  TO LOANTERM
+           MOVE APPL-RATE      TO RATE
+           MOVE APPL-PMTFREQ         TO PMTFREQ
+           MOVE APPL-DAYCOUNT-METHOD TO DAYCOUNT-METHOD
+           MOVE APPL-INTMETHOD       TO INTMETHOD
+           MOVE APPL-EXTRAPRINCIPAL  TO EXTRAPRINCIPAL
+           MOVE APPL-ORIGFEE         TO ORIGFEE
+
+           IF APPL-RATECHG-MONTH > 0
+               MOVE 1                 TO RATECHG-COUNT
+               MOVE APPL-RATECHG-MONTH TO RATECHG-MONTH(1)
+               MOVE APPL-RATECHG-RATE  TO RATECHG-RATE(1)
+           ELSE
+               MOVE 0 TO RATECHG-COUNT
+           END-IF
+
+           CALL "LOANAMORT" USING LOANINFO OUTDATA
+
+           MOVE SPACES TO RPT-LINE
+           STRING "LOAN " APPL-LOAN-NO " BORROWER " APPL-BORROWER-ID
+                   INTO RPT-LINE
+           WRITE RPT-LINE
+
+      * A BAD APPLICATION RECORD (NEGATIVE PRINCIPAL, TERM OVER THE
+      * SCHEDULE CEILING, ETC) COMES BACK WITH A NON-ZERO RETURN-CODE
+      * AND GARBAGE OUTDATA - REJECT IT HERE INSTEAD OF WRITING THAT
+      * GARBAGE TO THE REPORT AS IF IT WERE A REAL SCHEDULE.
+           IF RETURN-CODE NOT = 0
+               MOVE RETURN-CODE TO WRK-RETURN-CODE-D
+               MOVE SPACES TO RPT-LINE
+               STRING "  ** REJECTED - LOANAMORT RETURNED "
+                   WRK-RETURN-CODE-D
+                   " - LOAN NOT PROCESSED **" INTO RPT-LINE
+               WRITE RPT-LINE
+           ELSE
+               PERFORM WRITE-SCHEDULE-LINES
+           END-IF.
+
+      * OUTPERIODS, NOT LOANTERM, IS HOW MANY ROWS LOANAMORT ACTUALLY
+      * FILLED IN - THE TWO ONLY MATCH FOR A MONTHLY-FREQUENCY LOAN.
+       WRITE-SCHEDULE-LINES.
+           PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > OUTPERIODS
+               MOVE SPACES TO RPT-LINE
+               STRING "  PAYMENT #" MONTH " TOTAL " OUTPAYMENT(MONTH)
+                   " INT " OUTINTPAID(MONTH)
+                   " PRINCIPAL " OUTPRINCPAID(MONTH)
+                   " BALANCE " OUTBALANCE(MONTH) INTO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO RPT-LINE
+           STRING "  TOTAL INTEREST " OUTTOTINTPAID INTO RPT-LINE
+           WRITE RPT-LINE
+
+           IF OUTSTATUS-BALANCE-ERROR
+               MOVE SPACES TO RPT-LINE
+               STRING "  ** WARNING - SCHEDULE DID NOT REACH A ZERO "
+                   "ENDING BALANCE - DO NOT RELEASE **" INTO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+
+       END PROGRAM LOANBATCH.
